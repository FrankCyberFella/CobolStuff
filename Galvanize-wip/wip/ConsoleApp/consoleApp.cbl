@@ -8,7 +8,32 @@
        select Menu-Item-File
               assign to "cafeItems.csv"
               organization is line sequential
-              access mode is sequential.
+              access mode is sequential
+              file status is WS-Menu-Item-Status.
+
+       select Order-Trans-File
+              assign to "orderTrans.csv"
+              organization is line sequential
+              access mode is sequential
+              file status is WS-Order-Trans-Status.
+
+       select Receipt-File
+              assign to "receipt.txt"
+              organization is line sequential
+              access mode is sequential
+              file status is WS-Receipt-Status.
+
+       select Order-Seq-File
+              assign to "orderSeq.dat"
+              organization is line sequential
+              access mode is sequential
+              file status is WS-Order-Seq-Status.
+
+       select Audit-Log-File
+              assign to "auditLog.csv"
+              organization is line sequential
+              access mode is sequential
+              file status is WS-Audit-Log-Status.
 
        Data Division.
 
@@ -17,10 +42,43 @@
         FD Menu-Item-File
            record contains 80.
 
-        01 Menu-Item-File-Record  pic x(80).  
+        01 Menu-Item-File-Record  pic x(80).
+
+        FD Order-Trans-File
+           record contains 80.
+
+        01 Order-Trans-File-Record  pic x(80).
+
+        FD Receipt-File
+           record contains 80.
+
+        01 Receipt-File-Record  pic x(80).
+
+        FD Order-Seq-File
+           record contains 9.
+
+        01 Order-Seq-File-Record  pic 9(9).
+
+        FD Audit-Log-File
+           record contains 80.
+
+        01 Audit-Log-File-Record  pic x(80).
 
        working-storage section.
 
+       01  WS-Order-Trans-Status    pic xx.
+       01  WS-Receipt-Status        pic xx.
+       01  WS-Receipt-Line          pic x(80).
+       01  WS-Order-Seq-Status      pic xx.
+       01  WS-Order-Sequence        pic 9(9) value 0.
+       01  WS-Audit-Log-Status      pic xx.
+       01  WS-Audit-Log-Line        pic x(80).
+       01  WS-Menu-Item-Status      pic xx.
+       01  WS-Menu-Item-Line-Num    pic s9(9) comp value 0.
+       01  WS-Menu-Item-Line-Out    pic zzz9.
+       01  WS-Menu-Load-Price-Text  pic x(10).
+       01  WS-Menu-Load-Price-Test  pic s9(4) comp.
+
        01  Menu-Item-File-EOF-Switch pic x(3) value 'no'.
            88 More-Data-To-Read  value 'no'.
            88 No-More-data       value 'yes'.
@@ -68,23 +126,55 @@
 
        01  Goodbye-Message-Entries   pic s9(9) comp.        
 
-       01  Menu-Item-Table. 
+       01  Menu-Item-Table.
            05 Menu-Item occurs 100 times
-                        indexed by Menu-Index.            
+                        indexed by Menu-Index.
                10 Item-Name    pic x(20).
                10 Item-Price   pic s9(4)v99.
+               10 Item-Active  pic x(1).
+                  88 Item-Is-Active    value 'Y'.
+                  88 Item-Is-Inactive  value 'N'.
 
        01  Max-Menu-Item-Entries   pic s9(9).
-       01  Menu-Item-Entries       pic s9(9) comp.         
+       01  Menu-Item-Entries       pic s9(9) comp.
+
+       01  WS-Special-Ceil         pic 999.
+       01  WS-Special-Index        pic 999.
+       01  WS-Active-Item-Count    pic 999 value 0.
+       01  WS-Active-Item-Table.
+           05 WS-Active-Item-Idx occurs 100 times
+                                  indexed by WS-Active-Item-Sub
+                  pic 999.
 
        01  Menu-Item-Data   pic x(80).
-       
+
        01  Menu-Item-Data-Parsed.
-           05 Item-Name-In  pic x(20).
-           05 Item-Price-In pic 9(4)v99.
+           05 Item-Name-In   pic x(20).
+           05 Item-Price-In  pic 9(4)v99.
+           05 Item-Active-In pic x(1).
 
        01  Menu-Item-Sub   pic s9(9) comp.
 
+       01  WS-Main-Menu-Choice       pic x(1).
+
+       01  WS-Maint-Done-Switch      pic x(3) value 'no'.
+           88 Maint-Done             value 'yes'.
+
+       01  WS-Maint-Choice           pic x(1).
+       01  WS-Maint-Item-Num         pic 9(3).
+       01  WS-Maint-Item-Num-Edited  pic zz9.
+       01  WS-Maint-Name-Input       pic x(20).
+       01  WS-Maint-Price-Text       pic x(10).
+       01  WS-Maint-Price-Test       pic s9(4) comp.
+       01  WS-Maint-Price-Value      pic s9(7)v99.
+       01  WS-CSV-Price-Out          pic 9(4).99.
+       01  WS-CSV-Line               pic x(80).
+       01  WS-Maint-Price-Display    pic zzz9.99.
+
+       01  Menu-Page-Start           pic s9(9) comp.
+       01  Menu-Page-End             pic s9(9) comp.
+       01  WS-More-Menu-Response     pic x(1).
+
        01  Order-Switch     pic x(3).
            88 New-Order              value 'Yes'.
            88 No-More-Items-Ordered  value 'No'.   
@@ -96,18 +186,25 @@
            05 Filler             pic x(6) value "Item: ".
            05 Menu-Item-Display  pic x(20).
            05 Filler             pic x(2) value spaces.
-           05 Item-Price-Display Pic zz9.99.
+           05 Item-Price-Display Pic zzz9.99.
 
        01  Customer-Order.
            05 Order-Items occurs 100 times.
                10 Order-Item       pic x(20).
-               10 Order-Item-Price pic s9(4)V99.
+               10 Order-Item-Qty   pic s9(3) comp.
+               10 Order-Item-Price pic s9(6)V99.
+
+       01  WS-Order-Quantity        pic 9(3).
+       01  WS-Order-Qty-Test        pic s9(4) comp.
 
        01  Order-Sub                pic s9(4) comp.
 
        01  Number-Items-In-Order    pic s9(4) comp.        
 
        01  Order-Total              Pic s9(9)V99 comp-3.
+       01  WS-Sales-Tax-Rate        Pic s9v9(4) comp-3 value 0.0825.
+       01  Order-Tax                Pic s9(9)V99 comp-3.
+       01  Order-Grand-Total        Pic s9(9)V99 comp-3.
 
        01  WS-Separator-Line        pic x(80)  value all '-'.
 
@@ -127,12 +224,37 @@
            05 filler                pic x(1) value ':'.
            05 Order-Second          pic 99.
 
+       01  Order-Trans-Record.
+           05 OTR-Order-Time        pic x(22).
+           05 filler                pic x(1) value ','.
+           05 OTR-Order-Seq         pic 9(9).
+           05 filler                pic x(1) value ','.
+           05 OTR-Order-Tax         pic 9(7)v99.
+           05 filler                pic x(1) value ','.
+           05 OTR-Item-Name         pic x(20).
+           05 filler                pic x(1) value ','.
+           05 OTR-Quantity          pic 9(3).
+           05 filler                pic x(1) value ','.
+           05 OTR-Item-Price        pic 9(7)v99.
+
        01  Order-Item-Out-Line.
+           05 Order-Item-Qty-Out    pic zz9.
+           05 Filler                pic x(3) value ' x '.
            05 Order-Item-Out       pic x(20).
-           05 Filler               pic x(3) value spaces.
-           05 Order-Item-Price-Out pic $,$$9.99.    
+           05 Filler               pic x(1) value spaces.
+           05 Order-Item-Price-Out pic $$$,$$$,$$9.99.
 
        01 Order-Total-Out          Pic $$$,$$$,$$9.99.
+       01 Order-Tax-Out            Pic $$$,$$$,$$9.99.
+       01 Order-Grand-Total-Out    Pic $$$,$$$,$$9.99.
+
+       01  WS-Payment-Type           pic x(1).
+       01  WS-Tendered-Text          pic x(10).
+       01  WS-Tendered-Test          pic s9(4) comp.
+       01  WS-Tendered-Amount        pic s9(7)v99.
+       01  WS-Change-Due             pic s9(7)v99.
+       01  WS-Tendered-Out           pic $$$,$$$,$$9.99.
+       01  WS-Change-Due-Out         pic $$$,$$$,$$9.99.
 
        01 User-Input               pic x(80).
 
@@ -169,98 +291,244 @@
            Perform 0500-Load-Menu-Items
               thru 0500-Load-Menu-Items-Exit.
 
+           Perform 0600-Load-Order-Sequence
+              thru 0600-Load-Order-Sequence-Exit.
+
+           open extend Order-Trans-File.
+
+           if WS-Order-Trans-Status not = '00'
+               open output Order-Trans-File
+               close Order-Trans-File
+               open extend Order-Trans-File
+           end-if.
+
+           open extend Receipt-File.
+
+           if WS-Receipt-Status not = '00'
+               open output Receipt-File
+               close Receipt-File
+               open extend Receipt-File
+           end-if.
+
+           open extend Audit-Log-File.
+
+           if WS-Audit-Log-Status not = '00'
+               open output Audit-Log-File
+               close Audit-Log-File
+               open extend Audit-Log-File
+           end-if.
+
            Perform 0100-Display-Greeting
               thru 0100-Display-Greeting-Exit.
-       
+
        0000-Initialization-Exit.
-           Exit.   
+           Exit.
+
+       0600-Load-Order-Sequence.
+
+           move 0 to WS-Order-Sequence.
+
+           open input Order-Seq-File.
+
+           if WS-Order-Seq-Status = '00'
+               read Order-Seq-File into WS-Order-Sequence
+                 at end move 0 to WS-Order-Sequence
+               end-read
+               close Order-Seq-File
+           end-if.
+
+       0600-Load-Order-Sequence-Exit.
+           Exit.
 
 
        0500-Load-Menu-Items.
-           
+
+           move 0 to Menu-Item-Sub.
+           move 0 to WS-Menu-Item-Line-Num.
+
            open input Menu-Item-File.
 
-           read Menu-Item-File into Menu-Item-Data
-           at end set No-More-data to true.
+           if WS-Menu-Item-Status not = '00'
+               Display "Warning: cannot open cafeItems.csv (status "
+                   WS-Menu-Item-Status
+                   "); starting with no menu items."
+           else
+               read Menu-Item-File into Menu-Item-Data
+               at end set No-More-data to true
+               end-read
+
+               perform until No-More-data
+                          or Menu-Item-Sub > Max-Menu-Item-Entries
+
+                   add 1 to WS-Menu-Item-Line-Num
+
+                   move 'Y'    to Item-Active-In
+                   move spaces to Item-Name-In
+                   move spaces to WS-Menu-Load-Price-Text
 
-           perform
-              varying Menu-Item-Sub
-                 from 1 by 1 
-              until No-More-data 
-                 or Menu-Item-Sub > Max-Menu-Item-Entries
+                   Unstring Menu-Item-Data
+                     delimited by ","
+                     into Item-Name-In
+                          WS-Menu-Load-Price-Text
+                          Item-Active-In
 
-               Unstring Menu-Item-Data
-                 delimited by ","
-                 into Item-Name-In
-                      Item-Price-In
+                   compute WS-Menu-Load-Price-Test =
+                           function test-numval(WS-Menu-Load-Price-Text)
 
-               move Item-Name-In  to Item-Name(Menu-Item-Sub)
-               move Item-Price-In to Item-Price(Menu-Item-Sub)
-     
-               read Menu-Item-File into menu-item-data
-                 at end set No-More-data to true
+                   if Item-Name-In = spaces
+                   or WS-Menu-Load-Price-Text = spaces
+                   or WS-Menu-Load-Price-Test not = 0
+                       move WS-Menu-Item-Line-Num
+                         to WS-Menu-Item-Line-Out
+                       Display "Warning: skipping malformed line "
+                           WS-Menu-Item-Line-Out " in cafeItems.csv"
+                   else
+                       add 1 to Menu-Item-Sub
 
-           end-perform.  
+                       move Item-Name-In to Item-Name(Menu-Item-Sub)
+                       compute Item-Price(Menu-Item-Sub) =
+                               function numval(WS-Menu-Load-Price-Text)
+                       move Item-Active-In to Item-Active(Menu-Item-Sub)
 
-           Compute Menu-Item-Entries = Menu-Item-Sub - 1.
+                       if Item-Active(Menu-Item-Sub) not = 'Y'
+                       and Item-Active(Menu-Item-Sub) not = 'N'
+                           move 'Y' to Item-Active(Menu-Item-Sub)
+                       end-if
+                   end-if
 
-           close Menu-Item-File. 
+                   read Menu-Item-File into Menu-Item-Data
+                     at end set No-More-data to true
+                   end-read
+
+               end-perform
+
+               close Menu-Item-File
+           end-if.
+
+           move Menu-Item-Sub to Menu-Item-Entries.
 
        0500-Load-Menu-Items-Exit.
-           Exit.    
+           Exit.
 
        0100-Display-Greeting.
-           Display " ".      
+           Display " ".
            perform varying Greeting-Index
                    from 1 by 1
                    until Greeting-Index > Greeting-Message-Entries
 
                Display Greating-line(Greeting-Index)
 
-           end-perform.        
+           end-perform.
+
+           move 0 to WS-Active-Item-Count.
+           perform varying Menu-Index from 1 by 1
+                   until Menu-Index > Menu-Item-Entries
+
+               if Item-Is-Active(Menu-Index)
+                   add 1 to WS-Active-Item-Count
+                   move Menu-Index
+                     to WS-Active-Item-Idx(WS-Active-Item-Count)
+               end-if
+
+           end-perform.
+
+           if WS-Active-Item-Count greater than 0
+               move WS-Active-Item-Count to WS-Special-Ceil
+               call 'get-random-int' using WS-Special-Ceil
+                                           WS-Special-Index
+               Display "Today's Special: "
+                   Item-Name(WS-Active-Item-Idx(WS-Special-Index))
+                   " - ask about our discount!"
+           end-if.
        0100-Display-Greeting-Exit.
-           Exit.    
+           Exit.
 
        1000-Process.
-           
-           Perform 1100-Display-Menu
-              thru 1100-Display-Menu-Exit.
 
-           Set New-Order to true.
+           Display " ".
+           Display "O-Order   M-Maintain menu items   X-Exit".
+           Accept WS-Main-Menu-Choice.
 
-           Perform 1110-Get-Customer-Choice
-              thru 1110-Get-Customer-Choice-Exit
-             until No-More-Items-Ordered.  
+           evaluate true
+               when WS-Main-Menu-Choice = 'M'
+               or   WS-Main-Menu-Choice = 'm'
+                   Perform 1500-Maintain-Menu-Items
+                      thru 1500-Maintain-Menu-Items-Exit
 
-           perform 1200-Process-Order
-              thru 1200-Process-Order-Exit.     
+               when WS-Main-Menu-Choice = 'X'
+               or   WS-Main-Menu-Choice = 'x'
+                   Set End-Processing-Requested to True
 
-           Display " ".            
-           Display "Do you want to order again? (Yes/No)".
+               when other
+                   Perform 1100-Display-Menu
+                      thru 1100-Display-Menu-Exit
 
-           Accept User-Input.
+                   Set New-Order to true
 
-           if User-Input Not Equal "Yes"
-              Set End-Processing-Requested to True.
+                   Perform 1110-Get-Customer-Choice
+                      thru 1110-Get-Customer-Choice-Exit
+                     until No-More-Items-Ordered
+
+                   perform 1200-Process-Order
+                      thru 1200-Process-Order-Exit
+
+                   Display " "
+                   Display "Do you want to order again? (Yes/No)"
+
+                   Accept User-Input
+
+                   if User-Input Not Equal "Yes"
+                      Set End-Processing-Requested to True
+                   end-if
+           end-evaluate.
 
        1000-Process-Exit.
            Exit.
 
 
        1100-Display-Menu.
-           
+
            Move 0 to Number-Items-In-Order.
+           Move 0 to Order-Total.
 
-           Perform varying Menu-Index from 1 by 1
-                     until Menu-Index > 4
-           
-               Move Menu-Index             to Customer-Choice-Number
-               Move Item-Name(Menu-Index)  to Menu-Item-Display
-               Move Item-Price(Menu-Index) to Item-Price-Display 
+           Move 1 to Menu-Page-Start.
+
+           perform until Menu-Page-Start > Menu-Item-Entries
+
+               Move Menu-Page-Start to Menu-Page-End
+               add 9 to Menu-Page-End
+               if Menu-Page-End > Menu-Item-Entries
+                   move Menu-Item-Entries to Menu-Page-End
+               end-if
+
+               perform varying Menu-Index from Menu-Page-Start by 1
+                       until Menu-Index > Menu-Page-End
 
-               Display Menu-Item-Display-Line
-               
-           End-Perform.        
+                   if Item-Is-Active(Menu-Index)
+                       Move Menu-Index
+                         to Customer-Choice-Number
+                       Move Item-Name(Menu-Index)  to Menu-Item-Display
+                       Move Item-Price(Menu-Index) to Item-Price-Display
+
+                       Display Menu-Item-Display-Line
+                   end-if
+
+               end-perform
+
+               move Menu-Page-End to Menu-Page-Start
+               add 1 to Menu-Page-Start
+
+               if Menu-Page-Start not > Menu-Item-Entries
+                   Display ' '
+                   Display 'Press Enter for more, N then Enter to stop'
+                   Accept WS-More-Menu-Response
+                   if WS-More-Menu-Response = 'N'
+                   or WS-More-Menu-Response = 'n'
+                       compute Menu-Page-Start = Menu-Item-Entries + 1
+                   end-if
+               end-if
+
+           end-perform.
 
        1100-Display-Menu-Exit.
            Exit.
@@ -271,58 +539,237 @@
            Display "Please enter the number of your choice or 0 to end".
            accept Customer-Choice.
 
-           if  Customer-Choice is numeric 
+           if  Customer-Choice is numeric
            and Customer-Choice not equal 0
            and Customer-Choice not greater than Menu-Item-Entries
+           and Item-Is-Active(Customer-Choice)
+
+               move 1 to WS-Order-Qty-Test
+
+               perform until WS-Order-Qty-Test = 0
+
+                   Display "Enter quantity (default 1, max 99):"
+                   Accept WS-Order-Quantity
+
+                   if WS-Order-Quantity is not numeric
+                       move 1 to WS-Order-Quantity
+                   end-if
+
+                   if WS-Order-Quantity = 0
+                       move 1 to WS-Order-Quantity
+                   end-if
+
+                   if WS-Order-Quantity > 99
+                       Display "Quantity must be from 1 to 99."
+                       Display "Please re-enter."
+                   else
+                       move 0 to WS-Order-Qty-Test
+                   end-if
+
+               end-perform
 
                add 1 to Number-Items-In-Order
 
-               move Item-Name(Customer-Choice) 
+               move Item-Name(Customer-Choice)
                  to Order-Item(Number-Items-In-Order)
 
-               move Item-Price(Customer-Choice) 
-                 to Order-Item-Price(Number-Items-In-Order)  
+               move WS-Order-Quantity
+                 to Order-Item-Qty(Number-Items-In-Order)
+
+               compute Order-Item-Price(Number-Items-In-Order) =
+                       Item-Price(Customer-Choice) * WS-Order-Quantity
 
-               add Item-Price(Customer-Choice) to Order-Total 
+               add Order-Item-Price(Number-Items-In-Order)
+                to Order-Total
            else
-               if Customer-Choice equals 0 
+               if Customer-Choice equal 0
                    set No-More-Items-Ordered to true
-               else 
+               else
                    Move Customer-Choice to Customer-Choice-Editted
                    Display "Incorrect response: "Customer-Choice-Editted
                    Display "Please re-enter, Thank you!"
-               end-if    
-           end-if.    
+
+                   Perform 8000-Set-Order-Time
+                      thru 8000-Set-Order-Time-Exit
+
+                   move spaces to WS-Audit-Log-Line
+                   string WS-Order-Time            delimited by size
+                          ',invalid menu choice,'   delimited by size
+                          Customer-Choice-Editted   delimited by size
+                          into WS-Audit-Log-Line
+                   end-string
+                   write Audit-Log-File-Record from WS-Audit-Log-Line
+               end-if
+           end-if.
 
        1110-Get-Customer-Choice-Exit.
            Exit.
 
        1200-Process-Order.
 
+           add 1 to WS-Order-Sequence.
+
            Display WS-Separator-Line.
+           write Receipt-File-Record from WS-Separator-Line.
+
            Display WS-Restaurant-Name.
+           write Receipt-File-Record from WS-Restaurant-Name.
+
            Display ' '.
+           move spaces to WS-Receipt-Line.
+           write Receipt-File-Record from WS-Receipt-Line.
+
            Perform 8000-Set-Order-Time thru 8000-Set-Order-Time-Exit.
            Display 'Order date: ' WS-Order-Time.
+           move spaces to WS-Receipt-Line.
+           string 'Order date: ' delimited by size
+                  WS-Order-Time  delimited by size
+                  into WS-Receipt-Line
+           end-string.
+           write Receipt-File-Record from WS-Receipt-Line.
+
            Display WS-Separator-Line.
+           write Receipt-File-Record from WS-Separator-Line.
+
+           compute Order-Tax rounded = Order-Total * WS-Sales-Tax-Rate.
+           compute Order-Grand-Total = Order-Total + Order-Tax.
 
            perform varying Order-Sub
               from 1 by 1
              until order-sub > Number-Items-In-Order
 
+             Move Order-Item-Qty(Order-Sub)    to Order-Item-Qty-Out
              Move Order-Item(Order-Sub)       to Order-Item-Out
              Move Order-Item-Price(Order-Sub) to Order-Item-Price-Out
              display Order-Item-Out-Line
-           end-perform.  
-
-           Move Order-Total to Order-Total-Out.
+             write Receipt-File-Record from Order-Item-Out-Line
+
+             Move WS-Order-Time               to OTR-Order-Time
+             Move WS-Order-Sequence           to OTR-Order-Seq
+             Move Order-Tax                   to OTR-Order-Tax
+             Move Order-Item(Order-Sub)       to OTR-Item-Name
+             Move Order-Item-Qty(Order-Sub)   to OTR-Quantity
+             Move Order-Item-Price(Order-Sub) to OTR-Item-Price
+             write Order-Trans-File-Record from Order-Trans-Record
+           end-perform.
+
+           Perform 1260-Save-Order-Sequence
+              thru 1260-Save-Order-Sequence-Exit.
+
+           Move Order-Total       to Order-Total-Out.
+           Move Order-Tax         to Order-Tax-Out.
+           Move Order-Grand-Total to Order-Grand-Total-Out.
            Display ' '.
-           Display 'Order Total: ' Order-Total-Out.
+           move spaces to WS-Receipt-Line.
+           write Receipt-File-Record from WS-Receipt-Line.
+
+           Display 'Subtotal:    ' Order-Total-Out.
+           move spaces to WS-Receipt-Line.
+           string 'Subtotal:    '  delimited by size
+                  Order-Total-Out  delimited by size
+                  into WS-Receipt-Line
+           end-string.
+           write Receipt-File-Record from WS-Receipt-Line.
+
+           Display 'Sales Tax:   ' Order-Tax-Out.
+           move spaces to WS-Receipt-Line.
+           string 'Sales Tax:   '  delimited by size
+                  Order-Tax-Out    delimited by size
+                  into WS-Receipt-Line
+           end-string.
+           write Receipt-File-Record from WS-Receipt-Line.
+
+           Display 'Grand Total: ' Order-Grand-Total-Out.
+           move spaces to WS-Receipt-Line.
+           string 'Grand Total: '     delimited by size
+                  Order-Grand-Total-Out delimited by size
+                  into WS-Receipt-Line
+           end-string.
+           write Receipt-File-Record from WS-Receipt-Line.
 
            Display WS-Separator-Line.
+           write Receipt-File-Record from WS-Separator-Line.
+
+           Perform 1250-Capture-Tender
+              thru 1250-Capture-Tender-Exit.
+
+           Display WS-Separator-Line.
+           write Receipt-File-Record from WS-Separator-Line.
 
        1200-Process-Order-Exit.
-           Exit.    
+           Exit.
+
+       1260-Save-Order-Sequence.
+
+           open output Order-Seq-File.
+           write Order-Seq-File-Record from WS-Order-Sequence.
+           close Order-Seq-File.
+
+       1260-Save-Order-Sequence-Exit.
+           Exit.
+
+       1250-Capture-Tender.
+
+           Display ' '.
+           Display 'Payment type - C for Cash, K for Card:'.
+           Accept WS-Payment-Type.
+
+           if WS-Payment-Type = 'K' or WS-Payment-Type = 'k'
+               Display 'Payment by card - approved.'
+               move spaces to WS-Receipt-Line
+               string 'Payment by card - approved.' delimited by size
+                      into WS-Receipt-Line
+               end-string
+               write Receipt-File-Record from WS-Receipt-Line
+           else
+               move 1 to WS-Tendered-Test
+
+               perform until WS-Tendered-Test = 0
+
+                   Display 'Enter amount tendered:'
+                   Accept WS-Tendered-Text
+
+                   compute WS-Tendered-Test =
+                           function test-numval(WS-Tendered-Text)
+
+                   if WS-Tendered-Test = 0
+                       compute WS-Tendered-Amount =
+                               function numval(WS-Tendered-Text)
+
+                       if WS-Tendered-Amount < Order-Grand-Total
+                           move 1 to WS-Tendered-Test
+                           Display 'Amount tendered is less than total.'
+                       end-if
+                   else
+                       Display 'Please enter a valid amount.'
+                   end-if
+
+               end-perform
+
+               compute WS-Change-Due =
+                       WS-Tendered-Amount - Order-Grand-Total
+               Move WS-Tendered-Amount to WS-Tendered-Out
+               Move WS-Change-Due      to WS-Change-Due-Out
+               Display 'Amount tendered: ' WS-Tendered-Out
+               Display 'Change due:      ' WS-Change-Due-Out
+
+               move spaces to WS-Receipt-Line
+               string 'Amount tendered: ' delimited by size
+                      WS-Tendered-Out     delimited by size
+                      into WS-Receipt-Line
+               end-string
+               write Receipt-File-Record from WS-Receipt-Line
+
+               move spaces to WS-Receipt-Line
+               string 'Change due:      ' delimited by size
+                      WS-Change-Due-Out   delimited by size
+                      into WS-Receipt-Line
+               end-string
+               write Receipt-File-Record from WS-Receipt-Line
+           end-if.
+
+       1250-Capture-Tender-Exit.
+           Exit.
 
        8000-Set-Order-Time.
            
@@ -337,11 +784,214 @@
        8000-Set-Order-Time-Exit.
            Exit.
 
+       1500-Maintain-Menu-Items.
+
+           move 'no' to WS-Maint-Done-Switch.
+
+           perform until Maint-Done
+
+               Display ' '
+               Display 'Menu Maintenance'
+               Display WS-Separator-Line
+
+               perform varying Menu-Index from 1 by 1
+                       until Menu-Index > Menu-Item-Entries
+
+                   move Menu-Index to WS-Maint-Item-Num-Edited
+                   move Item-Price(Menu-Index) to WS-Maint-Price-Display
+                   Display WS-Maint-Item-Num-Edited '. '
+                           Item-Name(Menu-Index) ' '
+                           WS-Maint-Price-Display ' ('
+                           Item-Active(Menu-Index) ')'
+
+               end-perform
+
+               Display ' '
+               Display 'A-Add  C-Change  D-Deactivate'
+               Display 'X-Done with maintenance'
+               Accept WS-Maint-Choice
+
+               evaluate true
+                   when WS-Maint-Choice = 'A'
+                   or   WS-Maint-Choice = 'a'
+                       perform 1510-Add-Menu-Item
+                          thru 1510-Add-Menu-Item-Exit
+
+                   when WS-Maint-Choice = 'C'
+                   or   WS-Maint-Choice = 'c'
+                       perform 1520-Change-Menu-Item
+                          thru 1520-Change-Menu-Item-Exit
+
+                   when WS-Maint-Choice = 'D'
+                   or   WS-Maint-Choice = 'd'
+                       perform 1530-Deactivate-Menu-Item
+                          thru 1530-Deactivate-Menu-Item-Exit
+
+                   when WS-Maint-Choice = 'X'
+                   or   WS-Maint-Choice = 'x'
+                       perform 1540-Save-Menu-Items
+                          thru 1540-Save-Menu-Items-Exit
+                       set Maint-Done to true
+
+                   when other
+                       Display 'Please choose A, C, D, or X.'
+               end-evaluate
+
+           end-perform.
+
+       1500-Maintain-Menu-Items-Exit.
+           Exit.
+
+       1510-Add-Menu-Item.
+
+           if Menu-Item-Entries not less than Max-Menu-Item-Entries
+               Display 'Menu is full; cannot add another item.'
+           else
+               Display 'Enter new item name:'
+               Accept WS-Maint-Name-Input
+
+               if WS-Maint-Name-Input = spaces
+                   Display 'Item name cannot be blank; add cancelled.'
+               else
+                   Display 'Enter item price (e.g. 3.25):'
+                   Accept WS-Maint-Price-Text
+
+                   perform 1550-Validate-Price
+                      thru 1550-Validate-Price-Exit
+
+                   if WS-Maint-Price-Test = 0
+                       add 1 to Menu-Item-Entries
+                       move WS-Maint-Name-Input
+                         to Item-Name(Menu-Item-Entries)
+                       move WS-Maint-Price-Value
+                         to Item-Price(Menu-Item-Entries)
+                       set Item-Is-Active(Menu-Item-Entries) to true
+                       Display 'Item added.'
+                   end-if
+               end-if
+           end-if.
+
+       1510-Add-Menu-Item-Exit.
+           Exit.
+
+       1520-Change-Menu-Item.
+
+           Display 'Enter item number to change:'
+           Accept WS-Maint-Item-Num
+
+           if  WS-Maint-Item-Num is numeric
+           and WS-Maint-Item-Num not equal 0
+           and WS-Maint-Item-Num not greater than Menu-Item-Entries
+
+               Display 'Enter new item name (blank to keep current):'
+               Accept WS-Maint-Name-Input
+
+               if WS-Maint-Name-Input not = spaces
+                   move WS-Maint-Name-Input
+                     to Item-Name(WS-Maint-Item-Num)
+               end-if
+
+               Display 'Enter new item price (blank to keep current):'
+               Accept WS-Maint-Price-Text
+
+               if WS-Maint-Price-Text not = spaces
+                   perform 1550-Validate-Price
+                      thru 1550-Validate-Price-Exit
+
+                   if WS-Maint-Price-Test = 0
+                       move WS-Maint-Price-Value
+                         to Item-Price(WS-Maint-Item-Num)
+                   end-if
+               end-if
+
+               Display 'Item updated.'
+           else
+               Display 'Invalid item number.'
+           end-if.
+
+       1520-Change-Menu-Item-Exit.
+           Exit.
+
+       1530-Deactivate-Menu-Item.
+
+           Display 'Enter item number to deactivate:'
+           Accept WS-Maint-Item-Num
+
+           if  WS-Maint-Item-Num is numeric
+           and WS-Maint-Item-Num not equal 0
+           and WS-Maint-Item-Num not greater than Menu-Item-Entries
+
+               set Item-Is-Inactive(WS-Maint-Item-Num) to true
+               Display 'Item deactivated.'
+           else
+               Display 'Invalid item number.'
+           end-if.
+
+       1530-Deactivate-Menu-Item-Exit.
+           Exit.
+
+       1540-Save-Menu-Items.
+
+           open output Menu-Item-File.
+
+           perform varying Menu-Index from 1 by 1
+                   until Menu-Index > Menu-Item-Entries
+
+               move Item-Price(Menu-Index) to WS-CSV-Price-Out
+               move spaces to WS-CSV-Line
+
+               string function trim(Item-Name(Menu-Index))
+                            delimited by size
+                      ','    delimited by size
+                      WS-CSV-Price-Out
+                            delimited by size
+                      ','    delimited by size
+                      Item-Active(Menu-Index)
+                            delimited by size
+                      into WS-CSV-Line
+               end-string
+
+               write Menu-Item-File-Record from WS-CSV-Line
+
+           end-perform.
+
+           close Menu-Item-File.
+
+       1540-Save-Menu-Items-Exit.
+           Exit.
+
+       1550-Validate-Price.
+
+           move 0 to WS-Maint-Price-Value.
+
+           compute WS-Maint-Price-Test =
+                   function test-numval(WS-Maint-Price-Text).
+
+           if WS-Maint-Price-Test = 0
+               compute WS-Maint-Price-Value =
+                       function numval(WS-Maint-Price-Text)
+
+               if WS-Maint-Price-Value < 0
+               or WS-Maint-Price-Value > 9999.99
+                   move 1 to WS-Maint-Price-Test
+                   Display 'Price must be from 0 to 9999.99.'
+               end-if
+           else
+               Display 'Price must be a valid number (e.g. 3.25).'
+           end-if.
+
+       1550-Validate-Price-Exit.
+           Exit.
+
 
        9999-Termination-Clean-Up.
 
-           Display " ".      
-           Display " ".  
+           close Order-Trans-File.
+           close Receipt-File.
+           close Audit-Log-File.
+
+           Display " ".
+           Display " ".
 
            perform varying Goodbye-Index
                    from 1 by 1
