@@ -0,0 +1,333 @@
+       Identification Division.
+       program-id. salesSummary.
+
+       Environment Division.
+       input-output section.
+       file-control.
+
+       select Menu-Item-File
+              assign to "cafeItems.csv"
+              organization is line sequential
+              access mode is sequential
+              file status is WS-Menu-Item-Status.
+
+       select Order-Trans-File
+              assign to "orderTrans.csv"
+              organization is line sequential
+              access mode is sequential
+              file status is WS-Order-Trans-Status.
+
+       select Marker-File
+              assign to "salesSummaryMarker.dat"
+              organization is line sequential
+              access mode is sequential
+              file status is WS-Marker-Status.
+
+       Data Division.
+
+       File Section.
+
+        FD Menu-Item-File
+           record contains 80.
+
+        01 Menu-Item-File-Record  pic x(80).
+
+        FD Order-Trans-File
+           record contains 80.
+
+        01 Order-Trans-File-Record  pic x(80).
+
+        FD Marker-File
+           record contains 9.
+
+        01 Marker-File-Record  pic 9(9).
+
+       working-storage section.
+
+       01  Menu-Item-File-EOF-Switch pic x(3) value 'no'.
+           88 More-Menu-Items-To-Read  value 'no'.
+           88 No-More-Menu-Items       value 'yes'.
+
+       01  WS-Menu-Item-Status      pic xx.
+       01  WS-Menu-Item-Line-Num    pic s9(9) comp value 0.
+       01  WS-Menu-Item-Line-Out    pic zzz9.
+       01  WS-Menu-Load-Price-Text  pic x(10).
+       01  WS-Menu-Load-Price-Test  pic s9(4) comp.
+
+       01  Order-Trans-EOF-Switch pic x(3) value 'no'.
+           88 More-Trans-To-Read  value 'no'.
+           88 No-More-Trans       value 'yes'.
+
+       01  WS-Order-Trans-Status    pic xx.
+       01  WS-Marker-Status         pic xx.
+       01  WS-Last-Reported-Seq     pic 9(9) value 0.
+       01  WS-Max-Seq-This-Run      pic 9(9) value 0.
+
+       01  Menu-Item-Table.
+           05 Menu-Item occurs 100 times
+                        indexed by Menu-Index.
+               10 Item-Name    pic x(20).
+               10 Item-Price   pic s9(4)v99.
+
+       01  Max-Menu-Item-Entries   pic s9(9).
+       01  Menu-Item-Entries       pic s9(9) comp.
+
+       01  Menu-Item-Data   pic x(80).
+
+       01  Menu-Item-Data-Parsed.
+           05 Item-Name-In  pic x(20).
+           05 Item-Price-In pic 9(4)v99.
+
+       01  Menu-Item-Sub   pic s9(9) comp.
+
+       01  Order-Trans-Record.
+           05 OTR-Order-Time        pic x(22).
+           05 filler                pic x(1).
+           05 OTR-Order-Seq         pic 9(9).
+           05 filler                pic x(1).
+           05 OTR-Order-Tax         pic 9(7)v99.
+           05 filler                pic x(1).
+           05 OTR-Item-Name         pic x(20).
+           05 filler                pic x(1).
+           05 OTR-Quantity          pic 9(3).
+           05 filler                pic x(1).
+           05 OTR-Item-Price        pic 9(7)v99.
+
+       01  WS-Previous-Order-Seq    pic 9(9) value 0.
+
+       01  Report-Item-Table.
+           05 Report-Item occurs 100 times
+                           indexed by Report-Index.
+               10 RI-Item-Name  pic x(20).
+               10 RI-Qty-Sold   pic s9(9) comp.
+               10 RI-Revenue    pic s9(9)v99 comp-3.
+
+       01  WS-Order-Count           pic s9(9) comp value 0.
+       01  WS-Total-Revenue         pic s9(9)v99 comp-3 value 0.
+       01  WS-Total-Tax             pic s9(9)v99 comp-3 value 0.
+
+       01  WS-Separator-Line        pic x(80)  value all '-'.
+
+       01  WS-Report-Title          pic x(80)
+              value 'End of Day Sales Summary'.
+
+       01  Report-Item-Line.
+           05 RIL-Item-Name    pic x(20).
+           05 filler           pic x(2) value spaces.
+           05 RIL-Qty-Sold     pic zzzzzz9.
+           05 filler           pic x(3) value spaces.
+           05 RIL-Revenue      pic $$$,$$$,$$9.99.
+
+       01  WS-Order-Count-Out       pic zzzzzz9.
+       01  WS-Total-Revenue-Out     pic $$$,$$$,$$9.99.
+       01  WS-Total-Tax-Out         pic $$$,$$$,$$9.99.
+
+       Procedure Division.
+
+           Perform 0000-Initialization
+              thru 0000-Initialization-Exit.
+
+           Perform 1000-Summarize-Transactions
+              thru 1000-Summarize-Transactions-Exit.
+
+           Perform 2000-Print-Report
+              thru 2000-Print-Report-Exit.
+
+           Perform 2500-Save-Marker
+              thru 2500-Save-Marker-Exit.
+
+           Goback.
+
+       0000-Initialization.
+
+           compute Max-Menu-Item-Entries =
+                   Length of Menu-Item-Table / Length of Menu-Item.
+
+           Perform 0500-Load-Menu-Items
+              thru 0500-Load-Menu-Items-Exit.
+
+           Perform 0600-Load-Marker
+              thru 0600-Load-Marker-Exit.
+
+       0000-Initialization-Exit.
+           Exit.
+
+       0600-Load-Marker.
+
+           move 0 to WS-Last-Reported-Seq.
+
+           open input Marker-File.
+
+           if WS-Marker-Status = '00'
+               read Marker-File into WS-Last-Reported-Seq
+                 at end move 0 to WS-Last-Reported-Seq
+               end-read
+               close Marker-File
+           end-if.
+
+       0600-Load-Marker-Exit.
+           Exit.
+
+       0500-Load-Menu-Items.
+
+           move 0 to Menu-Item-Sub.
+           move 0 to WS-Menu-Item-Line-Num.
+
+           open input Menu-Item-File.
+
+           if WS-Menu-Item-Status not = '00'
+               Display "Warning: cannot open cafeItems.csv (status "
+                   WS-Menu-Item-Status
+                   "); starting with no menu items."
+           else
+               read Menu-Item-File into Menu-Item-Data
+               at end set No-More-Menu-Items to true
+               end-read
+
+               perform until No-More-Menu-Items
+                          or Menu-Item-Sub > Max-Menu-Item-Entries
+
+                   add 1 to WS-Menu-Item-Line-Num
+
+                   move spaces to Item-Name-In
+                   move spaces to WS-Menu-Load-Price-Text
+
+                   Unstring Menu-Item-Data
+                     delimited by ","
+                     into Item-Name-In
+                          WS-Menu-Load-Price-Text
+
+                   compute WS-Menu-Load-Price-Test =
+                           function test-numval(WS-Menu-Load-Price-Text)
+
+                   if Item-Name-In = spaces
+                   or WS-Menu-Load-Price-Text = spaces
+                   or WS-Menu-Load-Price-Test not = 0
+                       move WS-Menu-Item-Line-Num
+                         to WS-Menu-Item-Line-Out
+                       Display "Warning: skipping malformed line "
+                           WS-Menu-Item-Line-Out " in cafeItems.csv"
+                   else
+                       add 1 to Menu-Item-Sub
+
+                       move Item-Name-In to Item-Name(Menu-Item-Sub)
+                       compute Item-Price(Menu-Item-Sub) =
+                               function numval(WS-Menu-Load-Price-Text)
+
+                       move Item-Name-In to RI-Item-Name(Menu-Item-Sub)
+                       move 0            to RI-Qty-Sold(Menu-Item-Sub)
+                       move 0            to RI-Revenue(Menu-Item-Sub)
+                   end-if
+
+                   read Menu-Item-File into Menu-Item-Data
+                     at end set No-More-Menu-Items to true
+                   end-read
+
+               end-perform
+
+               close Menu-Item-File
+           end-if.
+
+           move Menu-Item-Sub to Menu-Item-Entries.
+
+       0500-Load-Menu-Items-Exit.
+           Exit.
+
+       1000-Summarize-Transactions.
+
+           open input Order-Trans-File.
+
+           if WS-Order-Trans-Status not = '00'
+               Display "Warning: cannot open orderTrans.csv (status "
+                   WS-Order-Trans-Status
+                   "); reporting zero orders."
+           else
+               read Order-Trans-File into Order-Trans-File-Record
+               at end set No-More-Trans to true
+               end-read
+
+               perform until No-More-Trans
+
+                 move Order-Trans-File-Record to Order-Trans-Record
+
+                 if OTR-Order-Seq > WS-Max-Seq-This-Run
+                   move OTR-Order-Seq to WS-Max-Seq-This-Run
+                 end-if
+
+                 if OTR-Order-Seq > WS-Last-Reported-Seq
+
+                   if OTR-Order-Seq not equal WS-Previous-Order-Seq
+                     add 1 to WS-Order-Count
+                     add OTR-Order-Tax to WS-Total-Tax
+                     move OTR-Order-Seq to WS-Previous-Order-Seq
+                   end-if
+
+                   add OTR-Item-Price to WS-Total-Revenue
+
+                   perform varying Report-Index from 1 by 1
+                      until Report-Index > Menu-Item-Entries
+                         or RI-Item-Name(Report-Index) = OTR-Item-Name
+                   end-perform
+
+                   if Report-Index not greater Menu-Item-Entries
+                     add OTR-Quantity   to RI-Qty-Sold(Report-Index)
+                     add OTR-Item-Price to RI-Revenue(Report-Index)
+                   end-if
+                 end-if
+
+                 read Order-Trans-File into Order-Trans-File-Record
+                   at end set No-More-Trans to true
+                 end-read
+
+               end-perform
+
+               close Order-Trans-File
+           end-if.
+
+       1000-Summarize-Transactions-Exit.
+           Exit.
+
+       2000-Print-Report.
+
+           Display WS-Separator-Line.
+           Display WS-Report-Title.
+           Display "(Z-report: covers orders since the last run only)".
+           Display WS-Separator-Line.
+
+           Move WS-Order-Count   to WS-Order-Count-Out.
+           Move WS-Total-Revenue to WS-Total-Revenue-Out.
+           Move WS-Total-Tax     to WS-Total-Tax-Out.
+
+           Display "Orders processed: " WS-Order-Count-Out.
+           Display "Total revenue:    " WS-Total-Revenue-Out.
+           Display "Total tax:        " WS-Total-Tax-Out.
+           Display WS-Separator-Line.
+           Display "Item                 Qty        Revenue".
+           Display WS-Separator-Line.
+
+           perform varying Report-Index from 1 by 1
+                   until Report-Index > Menu-Item-Entries
+
+               Move RI-Item-Name(Report-Index) to RIL-Item-Name
+               Move RI-Qty-Sold(Report-Index)  to RIL-Qty-Sold
+               Move RI-Revenue(Report-Index)   to RIL-Revenue
+
+               Display Report-Item-Line
+
+           end-perform.
+
+           Display WS-Separator-Line.
+
+       2000-Print-Report-Exit.
+           Exit.
+
+       2500-Save-Marker.
+
+           if WS-Max-Seq-This-Run > WS-Last-Reported-Seq
+               open output Marker-File
+               write Marker-File-Record from WS-Max-Seq-This-Run
+               close Marker-File
+           end-if.
+
+       2500-Save-Marker-Exit.
+           Exit.
