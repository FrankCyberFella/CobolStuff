@@ -8,29 +8,29 @@
        WORKING-STORAGE SECTION.
        01  Random-Number         USAGE FLOAT VALUE 0.
        01  Scaled-Random-Number  PIC 999.
-       01  ceil PIC 999 VALUE 2.
-      * TODO: I want ceil to be a parameter
-       
-       
+       01  Percent-Ceil          PIC 999 VALUE 2.
+
        LINKAGE SECTION.
+       01  ceil-in    PIC 999.
        01  output-int PIC 999.
-       
+
        PROCEDURE DIVISION.
-            
-       entry 'get-random-int' using output-int.
+
+       entry 'get-random-int' using ceil-in output-int.
            COMPUTE Random-Number = FUNCTION RANDOM
-    
-      *    Scale it to an integer range 1 to ceil
-           COMPUTE Scaled-Random-Number = (Random-Number * ceil) + 1 
+
+      *    Scale it to an integer range 1 to ceil-in
+           COMPUTE Scaled-Random-Number = (Random-Number * ceil-in) + 1
            move Scaled-Random-Number to output-int.
            goback.
-           
+
        entry 'get-random-percent' using output-int.
       *    Get a random floating-point number between 0 and 1
            COMPUTE Random-Number = FUNCTION RANDOM
-    
+
       *    Scale it to an integer range, for example, 1 to 100
-           COMPUTE Scaled-Random-Number = (Random-Number * ceil) + 1 
+           COMPUTE Scaled-Random-Number =
+                   (Random-Number * Percent-Ceil) + 1
            move Scaled-Random-Number to output-int.
            goback.
            
\ No newline at end of file
